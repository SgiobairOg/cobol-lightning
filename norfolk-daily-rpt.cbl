@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author: Jason Wilson <jason@wilsons.io> @wilsonuponsea
+      * Purpose: Nightly batch summary of HELLO-NORFOLK's visitor log
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NORFOLK-DAILY-RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITOR-LOG-FILE ASSIGN TO visitor-log-filename-ws
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS visitor-log-status-ws.
+           SELECT DAILY-REPORT-FILE ASSIGN TO report-filename-ws
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS daily-report-status-ws.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VISITOR-LOG-FILE.
+           COPY VISTLOG.
+       FD  DAILY-REPORT-FILE.
+           01  DAILY-REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+           01  report-date-ws PIC 9(8) VALUE ZEROES.
+           01  visitor-log-filename-ws PIC X(40) VALUE SPACES.
+           01  visitor-log-status-ws PIC XX VALUE SPACES.
+           01  report-filename-ws PIC X(40) VALUE SPACES.
+           01  daily-report-status-ws PIC XX VALUE SPACES.
+           01  end-of-log-flag-ws PIC X VALUE "N".
+               88  end-of-log VALUE "Y".
+           01  greeting-count-ws PIC 9(5) VALUE ZEROES.
+           01  first-visit-time-ws PIC 9(8) VALUE ZEROES.
+           01  last-visit-time-ws PIC 9(8) VALUE ZEROES.
+           01  report-line-ws PIC X(80) VALUE SPACES.
+           01  greeting-count-display-ws PIC ZZZZ9.
+           01  edited-date-ws PIC 9999/99/99.
+           01  edited-first-time-ws PIC 99B99B99.
+           01  edited-last-time-ws PIC 99B99B99.
+           01  first-visit-hhmmss-ws PIC 9(6) VALUE ZEROES.
+           01  last-visit-hhmmss-ws PIC 9(6) VALUE ZEROES.
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-REPORT
+           PERFORM PROCESS-VISITOR-LOG
+           PERFORM WRITE-REPORT-SUMMARY
+           PERFORM FINALIZE-REPORT
+
+           STOP RUN
+           .
+
+      * Build today's log/report file names and open both files
+       INITIALIZE-REPORT.
+           ACCEPT report-date-ws FROM DATE YYYYMMDD
+
+           STRING "VISITOR" report-date-ws ".LOG" DELIMITED BY SIZE
+               INTO visitor-log-filename-ws
+           END-STRING
+
+           STRING "NORFOLK" report-date-ws ".RPT" DELIMITED BY SIZE
+               INTO report-filename-ws
+           END-STRING
+
+           OPEN INPUT VISITOR-LOG-FILE
+           OPEN OUTPUT DAILY-REPORT-FILE
+           .
+
+      * Read every greeting for the day, accumulating the headcount
+      * and the first/last sign-in times, and list each name
+       PROCESS-VISITOR-LOG.
+           IF visitor-log-status-ws NOT = "00"
+               MOVE "Y" TO end-of-log-flag-ws
+           END-IF
+
+           PERFORM UNTIL end-of-log
+               READ VISITOR-LOG-FILE
+                   AT END
+                       MOVE "Y" TO end-of-log-flag-ws
+                   NOT AT END
+                       PERFORM ACCUMULATE-VISITOR-LOG-RECORD
+               END-READ
+           END-PERFORM
+           .
+
+       ACCUMULATE-VISITOR-LOG-RECORD.
+           ADD 1 TO greeting-count-ws
+
+           IF greeting-count-ws = 1
+               MOVE LOG-VISIT-TIME TO first-visit-time-ws
+           END-IF
+           MOVE LOG-VISIT-TIME TO last-visit-time-ws
+
+           MOVE SPACES TO report-line-ws
+           STRING LOG-VISITOR-NAME DELIMITED BY " "
+               INTO report-line-ws
+           END-STRING
+           WRITE DAILY-REPORT-LINE FROM report-line-ws
+           .
+
+      * Append the headcount and first/last sign-in summary after the
+      * name list
+       WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO DAILY-REPORT-LINE
+           WRITE DAILY-REPORT-LINE
+
+           MOVE report-date-ws TO edited-date-ws
+           MOVE SPACES TO report-line-ws
+           STRING "NORFOLK DAILY VISITOR REPORT FOR " DELIMITED BY SIZE
+               edited-date-ws DELIMITED BY SIZE
+               INTO report-line-ws
+           END-STRING
+           WRITE DAILY-REPORT-LINE FROM report-line-ws
+
+           MOVE greeting-count-ws TO greeting-count-display-ws
+           MOVE SPACES TO report-line-ws
+           STRING "TOTAL GREETINGS: " DELIMITED BY SIZE
+               greeting-count-display-ws DELIMITED BY SIZE
+               INTO report-line-ws
+           END-STRING
+           WRITE DAILY-REPORT-LINE FROM report-line-ws
+
+           IF greeting-count-ws > 0
+               MOVE first-visit-time-ws(1:6) TO first-visit-hhmmss-ws
+               MOVE first-visit-hhmmss-ws TO edited-first-time-ws
+               MOVE SPACES TO report-line-ws
+               STRING "FIRST SIGN-IN: " DELIMITED BY SIZE
+                   edited-first-time-ws DELIMITED BY SIZE
+                   INTO report-line-ws
+               END-STRING
+               WRITE DAILY-REPORT-LINE FROM report-line-ws
+
+               MOVE last-visit-time-ws(1:6) TO last-visit-hhmmss-ws
+               MOVE last-visit-hhmmss-ws TO edited-last-time-ws
+               MOVE SPACES TO report-line-ws
+               STRING "LAST SIGN-IN: " DELIMITED BY SIZE
+                   edited-last-time-ws DELIMITED BY SIZE
+                   INTO report-line-ws
+               END-STRING
+               WRITE DAILY-REPORT-LINE FROM report-line-ws
+           END-IF
+           .
+
+       FINALIZE-REPORT.
+           CLOSE VISITOR-LOG-FILE
+           CLOSE DAILY-REPORT-FILE
+           .
