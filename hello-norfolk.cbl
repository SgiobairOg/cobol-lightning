@@ -6,48 +6,363 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-NORFOLK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS crt-status-ws.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITOR-LOG-FILE ASSIGN TO visitor-log-filename-ws
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS visitor-log-status-ws.
+           SELECT VISITOR-MASTER-FILE ASSIGN TO "VISITOR-MASTER.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS VM-NAME
+               FILE STATUS IS visitor-master-status-ws.
+           SELECT DECORATION-FILE ASSIGN TO "DECOR.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS decoration-status-ws.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO audit-filename-ws
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS audit-status-ws.
+           SELECT BADGE-INTERFACE-FILE ASSIGN TO badge-filename-ws
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS badge-status-ws.
        DATA DIVISION.
        FILE SECTION.
+       FD  VISITOR-LOG-FILE.
+           COPY VISTLOG.
+       FD  VISITOR-MASTER-FILE.
+           01  VISITOR-MASTER-RECORD.
+               05  VM-NAME PIC X(54).
+               05  VM-VISIT-COUNT PIC 9(5).
+               05  VM-LAST-VISIT-DATE PIC 9(8).
+       FD  DECORATION-FILE.
+           01  DECORATION-LINE PIC X(32).
+       FD  AUDIT-TRAIL-FILE.
+           01  AUDIT-TRAIL-RECORD.
+               05  AUDIT-EVENT PIC X(5).
+               05  AUDIT-DATE PIC 9(8).
+               05  AUDIT-TIME PIC X(11).
+       FD  BADGE-INTERFACE-FILE.
+           COPY BADGEIF.
        WORKING-STORAGE SECTION.
+           COPY NRFKPOS.
            01  kind-name-ws PIC X(54) VALUE SPACES.
            01  welcome-ws PIC X(54) VALUE SPACES.
-           01  decoration-ws.
-               05  decoration1-ws PIC A(32) VALUE
-      -                   'NNNNNNNNNNNNNNNNNNNNNNNNNNNNNN'.
-               05  decoration2-ws PIC A(32) VALUE
-      -                   'NNNNNNNNNNNNNNNN  NNN      NNN'.
-               05  decoration3-ws PIC A(32) VALUE
-      -                    'NNNNNNNNNNNNNNNN  NN  NNNN  NN'.
-               05  decoration4-ws PIC A(32) VALUE
-      -                    'NNNNNNNNNNNNNNNN  NN  NNNNNNNN'.
-               05  decoration5-ws PIC A(32) VALUE
-      -                    'NNNNNNNNNN  NNNN  NNNNNNNN  NN'.
-               05  decoration6-ws PIC A(32) VALUE
-      -                    'NNNNNNNNNN  NNNN  NN  NNNN  NN'.
-               05  decoration7-ws PIC A(32) VALUE
-      -                    'NNNNNNNNNNN      NNNN      NNN'.
+           01  visitor-log-filename-ws PIC X(40) VALUE SPACES.
+           01  visitor-log-status-ws PIC XX VALUE SPACES.
+           01  today-date-ws PIC 9(8) VALUE ZEROES.
+           01  today-time-ws PIC 9(8) VALUE ZEROES.
+           01  crt-status-ws PIC 9(4) VALUE ZEROES.
+           01  clock-exit-key-ws PIC X VALUE SPACE.
+           01  clock-exit-flag-ws PIC X VALUE "N".
+               88  clock-exit-requested VALUE "Y".
+           01  name-valid-flag-ws PIC X VALUE "N".
+               88  name-is-valid VALUE "Y".
+           01  max-visitor-name-length-ws PIC 9(3) VALUE 15.
+           01  name-length-ws PIC 9(3) VALUE ZEROES.
+           01  name-char-index-ws PIC 9(3) VALUE ZEROES.
+           01  visitor-master-status-ws PIC XX VALUE SPACES.
+           01  visitor-found-flag-ws PIC X VALUE "N".
+               88  visitor-was-found VALUE "Y".
+           01  visit-count-display-ws PIC ZZZZ9.
+           01  decoration-status-ws PIC XX VALUE SPACES.
+           01  decoration-table-ws.
+               05  decoration-entry-ws PIC X(32) OCCURS 7 TIMES.
+           01  decoration-index-ws PIC 9(2) VALUE ZEROES.
+           01  language-list-ws.
+               05  lang-en-ws.
+                   10  FILLER PIC X(2) VALUE "EN".
+                   10  FILLER PIC X(10) VALUE "Hello, ".
+                   10  FILLER PIC X(24) VALUE ", welcome to COBOL!".
+                   10  FILLER PIC X(22) VALUE "Welcome back, ".
+                   10  FILLER PIC X(11) VALUE "! Visit #".
+               05  lang-es-ws.
+                   10  FILLER PIC X(2) VALUE "ES".
+                   10  FILLER PIC X(10) VALUE "Hola, ".
+                   10  FILLER PIC X(24) VALUE ", bienvenido a COBOL!".
+                   10  FILLER PIC X(22) VALUE "Bienvenido de nuevo, ".
+                   10  FILLER PIC X(11) VALUE "! Visita #".
+               05  lang-fr-ws.
+                   10  FILLER PIC X(2) VALUE "FR".
+                   10  FILLER PIC X(10) VALUE "Bonjour, ".
+                   10  FILLER PIC X(24) VALUE ", bienvenue a COBOL!".
+                   10  FILLER PIC X(22) VALUE "De retour, ".
+                   10  FILLER PIC X(11) VALUE "! Visite #".
+               05  lang-de-ws.
+                   10  FILLER PIC X(2) VALUE "DE".
+                   10  FILLER PIC X(10) VALUE "Hallo, ".
+                   10  FILLER PIC X(24) VALUE ", willkommen bei COBOL!".
+                   10  FILLER PIC X(22) VALUE "Willkommen zurueck, ".
+                   10  FILLER PIC X(11) VALUE "! Besuch #".
+           01  language-table-ws REDEFINES language-list-ws.
+               05  language-entry-ws OCCURS 4 TIMES.
+                   10  lang-code-ws PIC X(2).
+                   10  lang-hello-prefix-ws PIC X(10).
+                   10  lang-hello-suffix-ws PIC X(24).
+                   10  lang-back-prefix-ws PIC X(22).
+                   10  lang-back-suffix-ws PIC X(11).
+           01  language-code-ws PIC X(2) VALUE "EN".
+           01  language-index-ws PIC 9(2) VALUE 1.
+           01  language-found-flag-ws PIC X VALUE "N".
+               88  language-was-found VALUE "Y".
+           01  audit-filename-ws PIC X(40) VALUE SPACES.
+           01  audit-status-ws PIC XX VALUE SPACES.
+           01  audit-event-ws PIC X(5) VALUE SPACES.
+           01  badge-filename-ws PIC X(40) VALUE SPACES.
+           01  badge-status-ws PIC XX VALUE SPACES.
            01  datestring-ws PIC X(54) VALUE SPACES.
            01  date-ws PIC X(54) VALUE SPACES.
            77  time-ws PIC 99B99B99B99.
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           DISPLAY "Hello, who am I talking to? " AT 0205 WITH
-               FOREGROUND-COLOR 3
+           PERFORM WRITE-SESSION-START-AUDIT.
+           PERFORM ACCEPT-VISITOR-NAME.
+           PERFORM ACCEPT-LANGUAGE-CODE.
+           PERFORM DISPLAY-GREETING.
+           PERFORM DISPLAY-TIMESTAMP.
+           PERFORM DISPLAY-DECORATION.
+           PERFORM UPDATE-TIME.
+           PERFORM WRITE-SESSION-END-AUDIT.
 
-           ACCEPT kind-name-ws AT 0234
+           STOP RUN
+           .
 
-           PERFORM DISPLAY-GREETING.
+      * Log the start of this terminal session to the audit trail,
+      * independent of the visitor log, using UPDATE-TIME's time-ws
+      * to capture when the session began
+       WRITE-SESSION-START-AUDIT.
+           MOVE "START" TO audit-event-ws
+           PERFORM WRITE-AUDIT-RECORD
+           .
+
+      * Log the end of this terminal session to the audit trail
+       WRITE-SESSION-END-AUDIT.
+           MOVE "END" TO audit-event-ws
+           PERFORM WRITE-AUDIT-RECORD
+           .
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT today-date-ws FROM DATE YYYYMMDD
+           ACCEPT time-ws FROM TIME
+           INSPECT time-ws REPLACING ALL " " BY ":"
+
+           STRING "AUDIT" today-date-ws ".LOG" DELIMITED BY SIZE
+               INTO audit-filename-ws
+           END-STRING
+
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF audit-status-ws NOT = "00" AND
+                   audit-status-ws NOT = "05"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+
+           MOVE audit-event-ws TO AUDIT-EVENT
+           MOVE today-date-ws TO AUDIT-DATE
+           MOVE time-ws TO AUDIT-TIME
+           WRITE AUDIT-TRAIL-RECORD
+
+           CLOSE AUDIT-TRAIL-FILE
+           .
+
+      * Prompt for the visitor's name, re-prompting on blank or
+      * oversized input instead of letting it through to the greeting
+       ACCEPT-VISITOR-NAME.
+           MOVE "N" TO name-valid-flag-ws
+           PERFORM UNTIL name-is-valid
+               DISPLAY "Hello, who am I talking to? "
+                   AT pos-name-prompt-ws WITH FOREGROUND-COLOR 3
+
+               MOVE SPACES TO kind-name-ws
+               ACCEPT kind-name-ws AT pos-name-input-ws
+               MOVE FUNCTION TRIM(kind-name-ws) TO kind-name-ws
+
+               PERFORM VALIDATE-VISITOR-NAME
+               IF NOT name-is-valid
+                   DISPLAY "Please enter a name, up to 15 characters."
+                       AT pos-name-input-ws
+                       WITH BLANK LINE FOREGROUND-COLOR 4
+                   END-DISPLAY
+               END-IF
+           END-PERFORM
+           .
+
+      * Prompt for a language code, defaulting to English on blank or
+      * unrecognized input, and resolve it to a language-table entry
+       ACCEPT-LANGUAGE-CODE.
+           DISPLAY "Language (EN/ES/FR/DE)? "
+               AT pos-language-prompt-ws WITH FOREGROUND-COLOR 3
+
+           MOVE SPACES TO language-code-ws
+           ACCEPT language-code-ws AT pos-language-input-ws
+
+           IF language-code-ws = SPACES
+               MOVE "EN" TO language-code-ws
+           END-IF
+
+           PERFORM LOOKUP-LANGUAGE
+           IF NOT language-was-found
+               MOVE 1 TO language-index-ws
+           END-IF
+           .
+
+       LOOKUP-LANGUAGE.
+           MOVE "N" TO language-found-flag-ws
+           PERFORM VARYING language-index-ws FROM 1 BY 1
+                   UNTIL language-index-ws > 4
+               IF lang-code-ws(language-index-ws) = language-code-ws
+                   MOVE "Y" TO language-found-flag-ws
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+      * A valid name is non-blank, short enough to fit welcome-ws once
+      * the greeting text is STRING'd around it, and free of embedded
+      * spaces (kind-name-ws is already left/right trimmed by the
+      * time this runs, so DELIMITED BY " " in DISPLAY-GREETING can't
+      * truncate it early)
+       VALIDATE-VISITOR-NAME.
+           MOVE "Y" TO name-valid-flag-ws
+           IF kind-name-ws = SPACES
+               MOVE "N" TO name-valid-flag-ws
+           ELSE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(kind-name-ws))
+                   TO name-length-ws
+               IF name-length-ws > max-visitor-name-length-ws
+                   MOVE "N" TO name-valid-flag-ws
+               ELSE
+                   PERFORM VARYING name-char-index-ws FROM 1 BY 1
+                           UNTIL name-char-index-ws > name-length-ws
+                       IF kind-name-ws(name-char-index-ws:1) = SPACE
+                           MOVE "N" TO name-valid-flag-ws
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+           .
 
-      * Display a greeting over the old prompt
+      * Display a greeting over the old prompt, recognizing repeat
+      * visitors via VISITOR-MASTER before building welcome-ws
        DISPLAY-GREETING.
-           STRING
-               "Hello, " DELIMITED BY SIZE kind-name-ws DELIMITED BY " "
-               ", welcome to COBOL!"
-               INTO welcome-ws
-           END-STRING.
-           DISPLAY welcome-ws AT 0205 WITH BLANK LINE FOREGROUND-COLOR 2
+           ACCEPT today-date-ws FROM DATE YYYYMMDD
+           ACCEPT today-time-ws FROM TIME
+
+           PERFORM OPEN-VISITOR-MASTER
+           PERFORM LOOKUP-VISITOR-MASTER
+
+           IF visitor-was-found
+               ADD 1 TO VM-VISIT-COUNT
+               MOVE today-date-ws TO VM-LAST-VISIT-DATE
+               MOVE VM-VISIT-COUNT TO visit-count-display-ws
+               STRING
+                   FUNCTION TRIM(lang-back-prefix-ws(language-index-ws))
+                       DELIMITED BY SIZE
+                   SPACE DELIMITED BY SIZE
+                   kind-name-ws DELIMITED BY " "
+                   FUNCTION TRIM(lang-back-suffix-ws(language-index-ws))
+                       DELIMITED BY SIZE
+                   FUNCTION TRIM(visit-count-display-ws)
+                       DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   INTO welcome-ws
+               END-STRING
+               REWRITE VISITOR-MASTER-RECORD
+           ELSE
+               MOVE kind-name-ws TO VM-NAME
+               MOVE 1 TO VM-VISIT-COUNT
+               MOVE today-date-ws TO VM-LAST-VISIT-DATE
+               STRING
+                   FUNCTION TRIM(lang-hello-prefix-ws
+                       (language-index-ws)) DELIMITED BY SIZE
+                   SPACE DELIMITED BY SIZE
+                   kind-name-ws DELIMITED BY " "
+                   FUNCTION TRIM(lang-hello-suffix-ws
+                       (language-index-ws)) DELIMITED BY SIZE
+                   INTO welcome-ws
+               END-STRING
+               WRITE VISITOR-MASTER-RECORD
+           END-IF
+
+           CLOSE VISITOR-MASTER-FILE
+
+           DISPLAY welcome-ws AT pos-greeting-ws
+                   WITH BLANK LINE FOREGROUND-COLOR 2
            END-DISPLAY
+
+           PERFORM WRITE-VISITOR-LOG
+           PERFORM WRITE-BADGE-INTERFACE-RECORD
+           .
+
+      * Export this greeting as a fixed-layout interface record for
+      * the building badge/security system's nightly intake job
+       WRITE-BADGE-INTERFACE-RECORD.
+           STRING "BADGE" today-date-ws ".DAT" DELIMITED BY SIZE
+               INTO badge-filename-ws
+           END-STRING
+
+           OPEN EXTEND BADGE-INTERFACE-FILE
+           IF badge-status-ws NOT = "00" AND
+                   badge-status-ws NOT = "05"
+               OPEN OUTPUT BADGE-INTERFACE-FILE
+           END-IF
+
+           MOVE "VS" TO BADGE-REC-TYPE
+           MOVE kind-name-ws TO BADGE-VISITOR-NAME
+           MOVE today-date-ws TO BADGE-VISIT-DATE
+           MOVE today-time-ws(1:6) TO BADGE-VISIT-TIME
+           MOVE "NORFOLK-01" TO BADGE-LOCATION-CODE
+           WRITE BADGE-INTERFACE-RECORD
+
+           CLOSE BADGE-INTERFACE-FILE
+           .
+
+      * Open VISITOR-MASTER for update, creating it the first time it
+      * is used
+       OPEN-VISITOR-MASTER.
+           OPEN I-O VISITOR-MASTER-FILE
+           IF visitor-master-status-ws = "35"
+               OPEN OUTPUT VISITOR-MASTER-FILE
+               CLOSE VISITOR-MASTER-FILE
+               OPEN I-O VISITOR-MASTER-FILE
+           END-IF
+           .
+
+      * Look up the visitor by name; sets visitor-found-flag-ws and,
+      * when found, leaves their record in VISITOR-MASTER-RECORD
+       LOOKUP-VISITOR-MASTER.
+           MOVE "N" TO visitor-found-flag-ws
+           MOVE kind-name-ws TO VM-NAME
+           READ VISITOR-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO visitor-found-flag-ws
+               NOT INVALID KEY
+                   MOVE "Y" TO visitor-found-flag-ws
+           END-READ
+           .
+
+      * Record this greeting to the day's visitor log
+       WRITE-VISITOR-LOG.
+           STRING "VISITOR" today-date-ws ".LOG" DELIMITED BY SIZE
+               INTO visitor-log-filename-ws
+           END-STRING
+
+           OPEN EXTEND VISITOR-LOG-FILE
+           IF visitor-log-status-ws NOT = "00" AND
+                   visitor-log-status-ws NOT = "05"
+               OPEN OUTPUT VISITOR-LOG-FILE
+           END-IF
+
+           MOVE kind-name-ws TO LOG-VISITOR-NAME
+           MOVE today-date-ws TO LOG-VISIT-DATE
+           MOVE today-time-ws TO LOG-VISIT-TIME
+           WRITE VISITOR-LOG-RECORD
+
+           CLOSE VISITOR-LOG-FILE
            .
 
        DISPLAY-TIMESTAMP.
@@ -55,47 +370,88 @@
            STRING
                "Today is " datestring-ws "."
                INTO date-ws
-           DISPLAY date-ws AT 0505 FOREGROUND-COLOR 4
+           DISPLAY date-ws AT pos-date-ws FOREGROUND-COLOR 4
            END-DISPLAY
 
-           DISPLAY "The time is " AT 0705
+           DISPLAY "The time is " AT pos-time-label-ws
            END-DISPLAY
            .
 
        DISPLAY-DECORATION.
-           DISPLAY decoration1-ws AT 0945 FOREGROUND-COLOR 6
+           PERFORM LOAD-DECORATION-BANNER
+
+           DISPLAY decoration-entry-ws(1) AT pos-decoration-1-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration1-ws AT 1045 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(1) AT pos-decoration-2-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration1-ws AT 1145 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(1) AT pos-decoration-3-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration1-ws AT 1245 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(1) AT pos-decoration-4-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration1-ws AT 1345 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(1) AT pos-decoration-5-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration2-ws AT 1445 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(2) AT pos-decoration-6-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration3-ws AT 1545 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(3) AT pos-decoration-7-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration4-ws AT 1645 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(4) AT pos-decoration-8-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration2-ws AT 1745 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(2) AT pos-decoration-9-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration5-ws AT 1845 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(5) AT pos-decoration-10-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration6-ws AT 1945 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(6) AT pos-decoration-11-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration7-ws AT 2045 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(7) AT pos-decoration-12-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration1-ws AT 2145 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(1) AT pos-decoration-13-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
-           DISPLAY decoration1-ws AT 2245 FOREGROUND-COLOR 6
+           DISPLAY decoration-entry-ws(1) AT pos-decoration-14-ws
+                   FOREGROUND-COLOR 6
            END-DISPLAY
            .
 
+      * Read the seven banner lines from DECOR.DAT so the NORFOLK
+      * banner can be swapped without a rebuild
+       LOAD-DECORATION-BANNER.
+           OPEN INPUT DECORATION-FILE
+           IF decoration-status-ws = "00"
+               PERFORM VARYING decoration-index-ws FROM 1 BY 1
+                       UNTIL decoration-index-ws > 7
+                   READ DECORATION-FILE INTO
+                       decoration-entry-ws(decoration-index-ws)
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+               END-PERFORM
+               CLOSE DECORATION-FILE
+           END-IF
+           .
+
        UPDATE-TIME.
-           ACCEPT time-ws FROM TIME
-           INSPECT time-ws REPLACING ALL " " BY ":"
-           DISPLAY time-ws AT 0717
-           GO TO UPDATE-TIME
+           MOVE "N" TO clock-exit-flag-ws
+           PERFORM UNTIL clock-exit-requested
+               ACCEPT time-ws FROM TIME
+               INSPECT time-ws REPLACING ALL " " BY ":"
+               DISPLAY time-ws AT pos-clock-ws
+
+               ACCEPT clock-exit-key-ws AT pos-clock-ws
+                   WITH TIME-OUT 100
+               IF crt-status-ws NOT = 8001
+                   SET clock-exit-requested TO TRUE
+               END-IF
+           END-PERFORM
            .
