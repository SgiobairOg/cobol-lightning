@@ -0,0 +1,12 @@
+      ******************************************************************
+      * BADGEIF - fixed-layout interface record for the building
+      * badge/security system's nightly intake job. One record per
+      * completed HELLO-NORFOLK greeting.
+      ******************************************************************
+           01  BADGE-INTERFACE-RECORD.
+               05  BADGE-REC-TYPE PIC X(02) VALUE "VS".
+               05  BADGE-VISITOR-NAME PIC X(30).
+               05  BADGE-VISIT-DATE PIC 9(08).
+               05  BADGE-VISIT-TIME PIC 9(06).
+               05  BADGE-LOCATION-CODE PIC X(10) VALUE "NORFOLK-01".
+               05  FILLER PIC X(24) VALUE SPACES.
