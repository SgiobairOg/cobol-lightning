@@ -0,0 +1,27 @@
+      ******************************************************************
+      * NRFKPOS - named screen position constants (row/col, RRCC) for
+      * HELLO-NORFOLK. Retarget the whole screen to a different
+      * terminal layout by changing these values in one place.
+      ******************************************************************
+           01  pos-name-prompt-ws PIC 9(4) VALUE 0205.
+           01  pos-name-input-ws PIC 9(4) VALUE 0234.
+           01  pos-language-prompt-ws PIC 9(4) VALUE 0305.
+           01  pos-language-input-ws PIC 9(4) VALUE 0334.
+           01  pos-greeting-ws PIC 9(4) VALUE 0205.
+           01  pos-date-ws PIC 9(4) VALUE 0505.
+           01  pos-time-label-ws PIC 9(4) VALUE 0705.
+           01  pos-clock-ws PIC 9(4) VALUE 0717.
+           01  pos-decoration-1-ws PIC 9(4) VALUE 0945.
+           01  pos-decoration-2-ws PIC 9(4) VALUE 1045.
+           01  pos-decoration-3-ws PIC 9(4) VALUE 1145.
+           01  pos-decoration-4-ws PIC 9(4) VALUE 1245.
+           01  pos-decoration-5-ws PIC 9(4) VALUE 1345.
+           01  pos-decoration-6-ws PIC 9(4) VALUE 1445.
+           01  pos-decoration-7-ws PIC 9(4) VALUE 1545.
+           01  pos-decoration-8-ws PIC 9(4) VALUE 1645.
+           01  pos-decoration-9-ws PIC 9(4) VALUE 1745.
+           01  pos-decoration-10-ws PIC 9(4) VALUE 1845.
+           01  pos-decoration-11-ws PIC 9(4) VALUE 1945.
+           01  pos-decoration-12-ws PIC 9(4) VALUE 2045.
+           01  pos-decoration-13-ws PIC 9(4) VALUE 2145.
+           01  pos-decoration-14-ws PIC 9(4) VALUE 2245.
