@@ -0,0 +1,8 @@
+      ******************************************************************
+      * VISTLOG - VISITOR-LOG-FILE record layout, shared by
+      * HELLO-NORFOLK (writer) and NORFOLK-DAILY-RPT (reader).
+      ******************************************************************
+           01  VISITOR-LOG-RECORD.
+               05  LOG-VISITOR-NAME PIC X(54).
+               05  LOG-VISIT-DATE PIC 9(8).
+               05  LOG-VISIT-TIME PIC 9(8).
